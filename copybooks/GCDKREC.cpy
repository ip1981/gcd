@@ -0,0 +1,19 @@
+      *****************************************************************
+      * GCDKREC.CPY
+      *
+      * Business-keyed input record layout for GCDKBAT, the wrapper
+      * that labels its GCD results by account/job ID rather than the
+      * numeric rollup-group key GCDBATCH uses.  GCD-KI-COUNT governs
+      * how many of GCD-KI-VALUES are present, the rest of the table
+      * being unused, zero-filled filler for that record - the same
+      * fixed-OCCURS-plus-count-field idiom GCDREC.cpy uses, for the
+      * same reason (OCCURS DEPENDING ON a field in the same record it
+      * governs does not read cleanly with sequential READ).
+      *
+      * Modification history:
+      *   2026-08-08  DLM  Original layout for GCDKBAT.
+      *****************************************************************
+       01 GCD-KEYED-INPUT-RECORD.
+           05 GCD-KI-ACCOUNT-ID       PIC X(10).
+           05 GCD-KI-COUNT            PIC 9(03).
+           05 GCD-KI-VALUES           PIC 9(20) OCCURS 50 TIMES.
