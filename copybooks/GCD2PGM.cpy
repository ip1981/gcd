@@ -0,0 +1,32 @@
+      *****************************************************************
+      * GCD2PGM.CPY
+      *
+      * Shared source for the GCD2 subprogram.  GCD2 reduces L-A and
+      * L-B to their greatest common divisor using the classic
+      * Euclidean remainder loop and returns the result in L-A.
+      *
+      * This member is COPYed, verbatim, into the bottom of every
+      * main program that needs to CALL 'GCD2' so that each driver
+      * still compiles as a single, self-contained source member the
+      * way GCD.COB always has (cobc -x <driver>.cob -o <driver>-cob).
+      * Maintain the logic here; every copy stays in step.
+      *
+      * Modification history:
+      *   2026-08-08  DLM  Extracted from GCD.COB so GCDBATCH and
+      *                    GCDKBAT can share the same remainder loop.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GCD2.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-C PIC 9(20).
+       LINKAGE SECTION.
+       01 L-A PIC Z(20).
+       01 L-B PIC 9(20).
+       PROCEDURE DIVISION USING L-A, L-B.
+           PERFORM WITH TEST BEFORE UNTIL L-B = 0
+             MOVE L-B TO WS-C
+             DIVIDE WS-C INTO L-A GIVING L-A REMAINDER L-B
+             MOVE WS-C TO L-A
+           END-PERFORM.
+       END PROGRAM GCD2.
