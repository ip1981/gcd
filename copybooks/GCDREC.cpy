@@ -0,0 +1,22 @@
+      *****************************************************************
+      * GCDREC.CPY
+      *
+      * Input record layout for the GCDBATCH file-driven front end to
+      * GCD2.  Each record carries a variable-length set of operands;
+      * GCD-BI-COUNT governs how many of GCD-BI-VALUES are present,
+      * the rest of the table being unused, zero-filled filler for
+      * that record.  The table is a fixed OCCURS (not OCCURS
+      * DEPENDING ON) so the record is a fixed, predictable length on
+      * the sequential file; GCD-BI-COUNT is read like any other
+      * field and then drives how far the programs that COPY this
+      * member loop into GCD-BI-VALUES.  Each program that COPYs this
+      * member defines its own output record in its FD, since report
+      * layouts vary by wrapper.
+      *
+      * Modification history:
+      *   2026-08-08  DLM  Original layout for GCDBATCH.
+      *****************************************************************
+       01 GCD-BATCH-INPUT-RECORD.
+           05 GCD-BI-GROUP-KEY        PIC 9(10).
+           05 GCD-BI-COUNT            PIC 9(03).
+           05 GCD-BI-VALUES           PIC 9(20) OCCURS 50 TIMES.
