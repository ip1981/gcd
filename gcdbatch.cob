@@ -0,0 +1,452 @@
+      *****************************************************************
+      * GCDBATCH.COB
+      *
+      * AUTHOR.        D. L. MERCER, BATCH SCHEDULING SUPPORT
+      * INSTALLATION.  DATA CENTER SCHEDULING GROUP
+      * DATE-WRITTEN.  2026-08-08
+      *
+      * File-driven front end for the GCD2 subprogram.  Reads a
+      * sequential file of rollup groups, each carrying a variable
+      * count of PIC 9(20) operands, reduces each group's operands to
+      * a single greatest common divisor using the same remainder
+      * loop GCD has always used, and writes one result record per
+      * input record to the output report file.
+      *
+      * Build:
+      *   $ cobc -x gcdbatch.cob -I copybooks -o gcdbatch-cob
+      *
+      * Modification history:
+      *   2026-08-08  DLM  Original file-driven batch front end.
+      *   2026-08-08  DLM  Checkpoint progress to GCDCKPT every
+      *                    GCDB-CKPT-INTERVAL records; honor
+      *                    GCDB-RESTART=Y on startup to resume a
+      *                    failed run from the last checkpoint instead
+      *                    of reprocessing the whole file.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GCDBATCH.
+       AUTHOR. D. L. MERCER.
+       INSTALLATION. DATA CENTER SCHEDULING GROUP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GCD-INPUT-FILE ASSIGN TO GCDBIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT GCD-OUTPUT-FILE ASSIGN TO GCDBOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT GCD-CHECKPOINT-FILE ASSIGN TO GCDCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GCD-INPUT-FILE.
+           COPY GCDREC REPLACING GCD-BATCH-INPUT-RECORD
+               BY GCD-INPUT-REC.
+       FD  GCD-OUTPUT-FILE.
+       01 GCD-OUTPUT-REC.
+           05 GCD-OR-GROUP-KEY    PIC 9(10).
+           05 GCD-OR-GCD-VALUE    PIC 9(20).
+           05 GCD-OR-STATUS       PIC X(01).
+       FD  GCD-CHECKPOINT-FILE.
+       01 GCD-CHECKPOINT-REC.
+           05 GCD-CK-RECNO         PIC 9(09).
+           05 GCD-CK-GROUP-KEY     PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS         PIC X(02) VALUE SPACES.
+           88 WS-INPUT-OK                  VALUE '00'.
+           88 WS-INPUT-EOF                 VALUE '10'.
+       01 WS-OUTPUT-STATUS        PIC X(02) VALUE SPACES.
+           88 WS-OUTPUT-OK                  VALUE '00'.
+       01 WS-CHECKPOINT-STATUS    PIC X(02) VALUE SPACES.
+           88 WS-CHECKPOINT-OK              VALUE '00'.
+           88 WS-CHECKPOINT-NOT-FOUND       VALUE '35'.
+
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88 WS-EOF                       VALUE 'Y'.
+
+       01 WS-WORK-AREA.
+           05 WS-RUNNING-GCD          PIC Z(20).
+           05 WS-SUBSCRIPT            PIC S9(04) COMP.
+           05 WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-PROCESSED    PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+           05 WS-GCD-OPERAND          PIC 9(20).
+
+       01 WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+           88 WS-RESTART-REQUESTED            VALUE 'Y'.
+       01 WS-RESTART-RAW              PIC X(01) VALUE SPACES.
+       01 WS-RESTART-RECNO            PIC 9(09) COMP VALUE ZERO.
+       01 WS-CKPT-INTERVAL-RAW        PIC X(05) VALUE SPACES.
+       01 WS-CKPT-INTERVAL            PIC 9(05) COMP VALUE 100.
+
+      *****************************************************************
+      * Control-total reconciliation: every group key carried through
+      * 2200-REDUCE-GROUP is expected to come out the other end of
+      * 2300-WRITE-OUTPUT as a written record.  GCD-MISSING-TABLE holds
+      * the keys for which that did not happen (write failures), so the
+      * trailer step can name them instead of just reporting a count
+      * that does not balance.
+      *****************************************************************
+       01 WS-RECONCILE-AREA.
+           05 WS-MISSING-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05 GCD-MISSING-TABLE OCCURS 100 TIMES.
+               10 GCD-MISSING-KEY     PIC 9(10).
+
+      *****************************************************************
+      * Memoization: many nightly files carry the same operand set
+      * under more than one group key (the same invoice split several
+      * ways, say).  WS-MEMO-ENTRY caches the GCD already computed for
+      * an operand set's flattened key (count + all 50 value slots, in
+      * the same zero-filled shape GCDREC.cpy always presents them in)
+      * so a repeat of that exact set skips the GCD2 remainder loop
+      * entirely.
+      *****************************************************************
+       01 WS-MEMO-AREA.
+           05 WS-MEMO-COUNT           PIC 9(05) COMP VALUE ZERO.
+           05 WS-MEMO-HIT-COUNT       PIC 9(09) COMP VALUE ZERO.
+           05 WS-MEMO-ENTRY OCCURS 200 TIMES.
+               10 WS-MEMO-KEY         PIC X(1003).
+               10 WS-MEMO-RESULT      PIC 9(20).
+       01 WS-MEMO-BUILD-KEY           PIC X(1003) VALUE SPACES.
+       01 WS-MEMO-PTR                 PIC S9(04) COMP.
+       01 WS-MEMO-INDEX               PIC S9(04) COMP.
+       01 WS-MEMO-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+           88 WS-MEMO-HIT                     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GO TO 9999-EXIT.
+
+      *****************************************************************
+      * 1000-INITIALIZE - open the input and output files, then put
+      * the run in the right place: a fresh run starts both files
+      * from scratch, a restart resumes output where the checkpoint
+      * left off and skips the input records already processed.
+      *****************************************************************
+       1000-INITIALIZE.
+           PERFORM 1010-GET-CKPT-INTERVAL THRU 1010-EXIT.
+           PERFORM 1020-GET-RESTART-SWITCH THRU 1020-EXIT.
+           OPEN INPUT GCD-INPUT-FILE.
+           IF NOT WS-INPUT-OK
+               DISPLAY 'GCDBATCH: UNABLE TO OPEN GCDBIN, STATUS '
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           IF WS-RESTART-REQUESTED
+               PERFORM 1030-READ-CHECKPOINT THRU 1030-EXIT
+           END-IF.
+           IF WS-RESTART-RECNO > 0
+               OPEN EXTEND GCD-OUTPUT-FILE
+               PERFORM 1040-SKIP-PROCESSED-RECORDS THRU 1040-EXIT
+           ELSE
+               OPEN OUTPUT GCD-OUTPUT-FILE
+           END-IF.
+           IF NOT WS-OUTPUT-OK
+               DISPLAY 'GCDBATCH: UNABLE TO OPEN GCDBOUT, STATUS '
+                   WS-OUTPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1010-GET-CKPT-INTERVAL - how many output records between
+      * checkpoints; GCDB-CKPT-INTERVAL overrides the default of 100.
+      *****************************************************************
+       1010-GET-CKPT-INTERVAL.
+           ACCEPT WS-CKPT-INTERVAL-RAW FROM ENVIRONMENT
+               'GCDB-CKPT-INTERVAL'.
+           IF WS-CKPT-INTERVAL-RAW IS NUMERIC
+                   AND WS-CKPT-INTERVAL-RAW NOT = SPACES
+               MOVE WS-CKPT-INTERVAL-RAW TO WS-CKPT-INTERVAL
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1020-GET-RESTART-SWITCH - GCDB-RESTART=Y tells this run to
+      * resume from GCDCKPT instead of starting at record one.
+      *****************************************************************
+       1020-GET-RESTART-SWITCH.
+           ACCEPT WS-RESTART-RAW FROM ENVIRONMENT 'GCDB-RESTART'.
+           IF WS-RESTART-RAW = 'Y' OR WS-RESTART-RAW = 'y'
+               SET WS-RESTART-REQUESTED TO TRUE
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1030-READ-CHECKPOINT - pick up the last record number
+      * successfully processed by a prior run of this job.  No
+      * checkpoint on file just means there is nothing to resume.
+      *****************************************************************
+       1030-READ-CHECKPOINT.
+           OPEN INPUT GCD-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               READ GCD-CHECKPOINT-FILE
+               IF WS-CHECKPOINT-OK
+                   MOVE GCD-CK-RECNO TO WS-RESTART-RECNO
+               END-IF
+               CLOSE GCD-CHECKPOINT-FILE
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1040-SKIP-PROCESSED-RECORDS - read past the records the
+      * checkpoint says are already reflected in GCDBOUT, without
+      * reducing or rewriting them.
+      *****************************************************************
+       1040-SKIP-PROCESSED-RECORDS.
+           DISPLAY 'GCDBATCH: RESTARTING AFTER RECORD '
+               WS-RESTART-RECNO.
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-RECORDS-READ >= WS-RESTART-RECNO
+                       OR WS-EOF
+               READ GCD-INPUT-FILE
+               IF WS-INPUT-EOF
+                   SET WS-EOF TO TRUE
+               ELSE
+                   ADD 1 TO WS-RECORDS-READ
+               END-IF
+           END-PERFORM.
+       1040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-FILE - one pass per input record.
+      *****************************************************************
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           PERFORM 2150-BUILD-MEMO-KEY THRU 2150-EXIT.
+           PERFORM 2160-LOOKUP-MEMO THRU 2160-EXIT.
+           IF WS-MEMO-HIT
+               ADD 1 TO WS-MEMO-HIT-COUNT
+           ELSE
+               PERFORM 2200-REDUCE-GROUP THRU 2200-EXIT
+               PERFORM 2170-STORE-MEMO THRU 2170-EXIT
+           END-IF.
+           PERFORM 2300-WRITE-OUTPUT THRU 2300-EXIT.
+           IF FUNCTION MOD (WS-RECORDS-WRITTEN, WS-CKPT-INTERVAL) = 0
+               PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+           END-IF.
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-READ-INPUT - read the next rollup group.
+      *****************************************************************
+       2100-READ-INPUT.
+           READ GCD-INPUT-FILE.
+           IF WS-INPUT-EOF
+               SET WS-EOF TO TRUE
+           ELSE
+               IF NOT WS-INPUT-OK
+                   DISPLAY 'GCDBATCH: READ ERROR, STATUS '
+                       WS-INPUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM 9000-TERMINATE THRU 9000-EXIT
+                   GO TO 9999-EXIT
+               ELSE
+                   ADD 1 TO WS-RECORDS-READ
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2150-BUILD-MEMO-KEY - flatten this record's operand count and
+      * all 50 value slots into one fixed-width key for the memo
+      * lookup.  Unused slots are always zero-filled (GCDREC.cpy), so
+      * two records with the same count and the same significant
+      * values always build an identical key.
+      *****************************************************************
+       2150-BUILD-MEMO-KEY.
+           MOVE SPACES TO WS-MEMO-BUILD-KEY.
+           MOVE 1 TO WS-MEMO-PTR.
+           STRING GCD-BI-COUNT DELIMITED BY SIZE
+               INTO WS-MEMO-BUILD-KEY WITH POINTER WS-MEMO-PTR.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 50
+               STRING GCD-BI-VALUES (WS-SUBSCRIPT) DELIMITED BY SIZE
+                   INTO WS-MEMO-BUILD-KEY WITH POINTER WS-MEMO-PTR
+           END-PERFORM.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2160-LOOKUP-MEMO - see if this operand set was already reduced
+      * earlier in this run; if so, reuse the cached result instead of
+      * running the GCD2 remainder loop again.
+      *****************************************************************
+       2160-LOOKUP-MEMO.
+           MOVE 'N' TO WS-MEMO-FOUND-SWITCH.
+           PERFORM VARYING WS-MEMO-INDEX FROM 1 BY 1
+                   UNTIL WS-MEMO-INDEX > WS-MEMO-COUNT
+                       OR WS-MEMO-HIT
+               IF WS-MEMO-KEY (WS-MEMO-INDEX) = WS-MEMO-BUILD-KEY
+                   SET WS-MEMO-HIT TO TRUE
+                   MOVE WS-MEMO-RESULT (WS-MEMO-INDEX) TO WS-RUNNING-GCD
+               END-IF
+           END-PERFORM.
+       2160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2170-STORE-MEMO - cache this record's freshly computed result
+      * so a later duplicate in the same run can skip the reduction.
+      * The cache is capped at 200 distinct operand sets; once full,
+      * later new sets are simply not cached (they still compute
+      * correctly, there is just nothing further to memoize against).
+      *****************************************************************
+       2170-STORE-MEMO.
+           IF WS-MEMO-COUNT < 200
+               ADD 1 TO WS-MEMO-COUNT
+               MOVE WS-MEMO-BUILD-KEY TO WS-MEMO-KEY (WS-MEMO-COUNT)
+               MOVE WS-RUNNING-GCD TO WS-MEMO-RESULT (WS-MEMO-COUNT)
+           END-IF.
+       2170-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2200-REDUCE-GROUP - run this record's operands through the
+      * existing GCD2 remainder loop, one CALL per operand after the
+      * first, exactly as GCD does for ARGUMENT-VALUE.
+      *****************************************************************
+      * GCD2 mutates its second argument down to zero as the
+      * remainder loop finishes, so a scratch copy is passed in,
+      * never the record's own operand table.
+       2200-REDUCE-GROUP.
+           MOVE GCD-BI-VALUES (1) TO WS-RUNNING-GCD.
+           PERFORM VARYING WS-SUBSCRIPT FROM 2 BY 1
+                   UNTIL WS-SUBSCRIPT > GCD-BI-COUNT
+               MOVE GCD-BI-VALUES (WS-SUBSCRIPT) TO WS-GCD-OPERAND
+               CALL 'GCD2' USING WS-RUNNING-GCD, WS-GCD-OPERAND
+           END-PERFORM.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2300-WRITE-OUTPUT - one result record per input record.
+      *****************************************************************
+       2300-WRITE-OUTPUT.
+           MOVE GCD-BI-GROUP-KEY TO GCD-OR-GROUP-KEY.
+           MOVE WS-RUNNING-GCD TO GCD-OR-GCD-VALUE.
+           MOVE 'O' TO GCD-OR-STATUS.
+           WRITE GCD-OUTPUT-REC.
+           IF WS-OUTPUT-OK
+               ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+               DISPLAY 'GCDBATCH: WRITE ERROR, STATUS '
+                   WS-OUTPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM 2310-RECORD-MISSING THRU 2310-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2310-RECORD-MISSING - a group whose result did not make it to
+      * GCDBOUT; named here so 9100-RECONCILE-TOTALS can call it out
+      * instead of just reporting that the counts are off.
+      *****************************************************************
+       2310-RECORD-MISSING.
+           IF WS-MISSING-COUNT < 100
+               ADD 1 TO WS-MISSING-COUNT
+               MOVE GCD-BI-GROUP-KEY
+                   TO GCD-MISSING-KEY (WS-MISSING-COUNT)
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2400-WRITE-CHECKPOINT - record how far this run has gotten so
+      * a restart can pick up right after this point.  The checkpoint
+      * file holds a single record that is simply overwritten.
+      *****************************************************************
+       2400-WRITE-CHECKPOINT.
+           OPEN OUTPUT GCD-CHECKPOINT-FILE.
+           MOVE WS-RECORDS-READ TO GCD-CK-RECNO.
+           MOVE GCD-BI-GROUP-KEY TO GCD-CK-GROUP-KEY.
+           WRITE GCD-CHECKPOINT-REC.
+           CLOSE GCD-CHECKPOINT-FILE.
+       2400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-TERMINATE - close up, checkpoint the final position, and
+      * report the record counts.
+      *****************************************************************
+       9000-TERMINATE.
+           PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT.
+           CLOSE GCD-INPUT-FILE GCD-OUTPUT-FILE.
+           DISPLAY 'GCDBATCH: RECORDS READ    = ' WS-RECORDS-READ.
+           DISPLAY 'GCDBATCH: RECORDS WRITTEN = ' WS-RECORDS-WRITTEN.
+           DISPLAY 'GCDBATCH: MEMOIZED HITS    = ' WS-MEMO-HIT-COUNT.
+           PERFORM 9100-RECONCILE-TOTALS THRU 9100-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9100-RECONCILE-TOTALS - control-total check: every group this
+      * run processed should have produced exactly one output record.
+      * A mismatch is flagged by naming the group keys that are known
+      * to be missing (2310-RECORD-MISSING); this run already sets the
+      * return code to 16 at the point a write fails, so this step is
+      * the reconciliation report, not the first place the error is
+      * raised.
+      *****************************************************************
+       9100-RECONCILE-TOTALS.
+           IF WS-RECORDS-PROCESSED = WS-RECORDS-WRITTEN
+               DISPLAY 'GCDBATCH: CONTROL TOTALS BALANCE - '
+                   WS-RECORDS-PROCESSED ' IN, '
+                   WS-RECORDS-WRITTEN ' OUT'
+           ELSE
+               DISPLAY 'GCDBATCH: *** CONTROL TOTAL MISMATCH *** '
+                   WS-RECORDS-PROCESSED ' PROCESSED, '
+                   WS-RECORDS-WRITTEN ' WRITTEN'
+               IF WS-MISSING-COUNT > 0
+                   PERFORM 9110-LIST-MISSING-KEYS THRU 9110-EXIT
+               ELSE
+                   DISPLAY 'GCDBATCH: MISMATCH NOT TRACEABLE TO A '
+                       'LOGGED WRITE FAILURE - INVESTIGATE'
+               END-IF
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9110-LIST-MISSING-KEYS - name each group key recorded by
+      * 2310-RECORD-MISSING.
+      *****************************************************************
+       9110-LIST-MISSING-KEYS.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-MISSING-COUNT
+               DISPLAY 'GCDBATCH: MISSING GROUP KEY ' WITH NO ADVANCING
+               DISPLAY GCD-MISSING-KEY (WS-SUBSCRIPT)
+           END-PERFORM.
+       9110-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM GCDBATCH.
+
+       COPY GCD2PGM.
