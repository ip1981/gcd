@@ -0,0 +1,182 @@
+      *****************************************************************
+      * GCDKBAT.COB
+      *
+      * AUTHOR.        D. L. MERCER, BATCH SCHEDULING SUPPORT
+      * INSTALLATION.  DATA CENTER SCHEDULING GROUP
+      * DATE-WRITTEN.  2026-08-08
+      *
+      * Business-keyed file-driven front end for the GCD2 subprogram.
+      * GCDBATCH labels its output by an internal rollup-group number;
+      * this wrapper reads the same shape of record but keyed by the
+      * account or job ID the requesting line of business actually
+      * uses, and carries that ID straight through to the output
+      * report so it can be matched back to the source system without
+      * a cross-reference table.
+      *
+      * Build:
+      *   $ cobc -x gcdkbat.cob -I copybooks -o gcdkbat-cob
+      *
+      * Modification history:
+      *   2026-08-08  DLM  Original account/job-keyed batch front end.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GCDKBAT.
+       AUTHOR. D. L. MERCER.
+       INSTALLATION. DATA CENTER SCHEDULING GROUP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GCD-INPUT-FILE ASSIGN TO GCDKIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT GCD-OUTPUT-FILE ASSIGN TO GCDKOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GCD-INPUT-FILE.
+           COPY GCDKREC REPLACING GCD-KEYED-INPUT-RECORD
+               BY GCD-INPUT-REC.
+       FD  GCD-OUTPUT-FILE.
+       01 GCD-OUTPUT-REC.
+           05 GCD-OR-ACCOUNT-ID   PIC X(10).
+           05 GCD-OR-GCD-VALUE    PIC 9(20).
+           05 GCD-OR-STATUS       PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS         PIC X(02) VALUE SPACES.
+           88 WS-INPUT-OK                  VALUE '00'.
+           88 WS-INPUT-EOF                 VALUE '10'.
+       01 WS-OUTPUT-STATUS        PIC X(02) VALUE SPACES.
+           88 WS-OUTPUT-OK                  VALUE '00'.
+
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88 WS-EOF                       VALUE 'Y'.
+
+       01 WS-WORK-AREA.
+           05 WS-RUNNING-GCD          PIC Z(20).
+           05 WS-SUBSCRIPT            PIC S9(04) COMP.
+           05 WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+           05 WS-GCD-OPERAND          PIC 9(20).
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GO TO 9999-EXIT.
+
+      *****************************************************************
+      * 1000-INITIALIZE - open the input and output files and prime
+      * the first read.
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT GCD-INPUT-FILE.
+           IF NOT WS-INPUT-OK
+               DISPLAY 'GCDKBAT: UNABLE TO OPEN GCDKIN, STATUS '
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT GCD-OUTPUT-FILE.
+           IF NOT WS-OUTPUT-OK
+               DISPLAY 'GCDKBAT: UNABLE TO OPEN GCDKOUT, STATUS '
+                   WS-OUTPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-FILE - one pass per input record.
+      *****************************************************************
+       2000-PROCESS-FILE.
+           PERFORM 2200-REDUCE-GROUP THRU 2200-EXIT.
+           PERFORM 2300-WRITE-OUTPUT THRU 2300-EXIT.
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-READ-INPUT - read the next keyed record.
+      *****************************************************************
+       2100-READ-INPUT.
+           READ GCD-INPUT-FILE.
+           IF WS-INPUT-EOF
+               SET WS-EOF TO TRUE
+           ELSE
+               IF NOT WS-INPUT-OK
+                   DISPLAY 'GCDKBAT: READ ERROR, STATUS '
+                       WS-INPUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM 9000-TERMINATE THRU 9000-EXIT
+                   GO TO 9999-EXIT
+               ELSE
+                   ADD 1 TO WS-RECORDS-READ
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2200-REDUCE-GROUP - run this record's operands through the
+      * existing GCD2 remainder loop, one CALL per operand after the
+      * first, exactly as GCDBATCH does for GCD-BI-VALUES.
+      *****************************************************************
+      * GCD2 mutates its second argument down to zero as the
+      * remainder loop finishes, so a scratch copy is passed in,
+      * never the record's own operand table.
+       2200-REDUCE-GROUP.
+           MOVE GCD-KI-VALUES (1) TO WS-RUNNING-GCD.
+           PERFORM VARYING WS-SUBSCRIPT FROM 2 BY 1
+                   UNTIL WS-SUBSCRIPT > GCD-KI-COUNT
+               MOVE GCD-KI-VALUES (WS-SUBSCRIPT) TO WS-GCD-OPERAND
+               CALL 'GCD2' USING WS-RUNNING-GCD, WS-GCD-OPERAND
+           END-PERFORM.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2300-WRITE-OUTPUT - one result record per input record,
+      * labeled with the account/job ID the record came in with.
+      *****************************************************************
+       2300-WRITE-OUTPUT.
+           MOVE GCD-KI-ACCOUNT-ID TO GCD-OR-ACCOUNT-ID.
+           MOVE WS-RUNNING-GCD TO GCD-OR-GCD-VALUE.
+           MOVE 'O' TO GCD-OR-STATUS.
+           WRITE GCD-OUTPUT-REC.
+           IF WS-OUTPUT-OK
+               ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+               DISPLAY 'GCDKBAT: WRITE ERROR, STATUS '
+                   WS-OUTPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-TERMINATE - close up and report the record counts.
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE GCD-INPUT-FILE GCD-OUTPUT-FILE.
+           DISPLAY 'GCDKBAT: RECORDS READ    = ' WS-RECORDS-READ.
+           DISPLAY 'GCDKBAT: RECORDS WRITTEN = ' WS-RECORDS-WRITTEN.
+       9000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM GCDKBAT.
+
+       COPY GCD2PGM.
