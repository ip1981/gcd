@@ -4,39 +4,357 @@
       *
       * $ cobc -x gcd.cob -o gcd-cob
       * $ ./gcd-cob 11 22 33 121
+      *
+      * Modification history:
+      *   2026-08-08  DLM  Also compute and display the least common
+      *                    multiple of the operands, reusing the GCD2
+      *                    remainder loop pairwise against a saved
+      *                    table of the original ARGUMENT-VALUEs.
+      *   2026-08-08  DLM  Validate every ARGUMENT-VALUE as numeric
+      *                    and non-negative before it ever reaches
+      *                    GCD2; reject bad runs to GCDREJEC instead
+      *                    of computing a confident-looking wrong
+      *                    answer.
+      *   2026-08-08  DLM  Append every run to the GCDAUDIT log:
+      *                    timestamp, caller, arguments, result, and
+      *                    return code, so a run can be reconstructed
+      *                    during an investigation.
+      *   2026-08-08  DLM  GCD-CSV-MODE=Y writes a comma-delimited
+      *                    header and result line (one column per
+      *                    operand, then GCD and LCM) in place of the
+      *                    plain GCD=/LCM= display line, for callers
+      *                    that feed this into a spreadsheet or a
+      *                    downstream load job.
+      *   2026-08-08  DLM  Distinct RETURN-CODE values for no
+      *                    arguments supplied (4), rejected input (8),
+      *                    and success (0), so a calling job step can
+      *                    branch on the outcome instead of the
+      *                    DISPLAY text.
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GCD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GCD-REJECT-FILE ASSIGN TO GCDREJEC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT GCD-AUDIT-FILE ASSIGN TO GCDAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GCD-REJECT-FILE.
+       01 GCD-REJECT-LINE PIC X(80).
+
+       FD  GCD-AUDIT-FILE.
+       01 GCD-AUDIT-LINE PIC X(250).
+
        WORKING-STORAGE SECTION.
+       01 WS-REJECT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-FILE-STATUS PIC X(02) VALUE SPACES.
+           88 WS-AUDIT-FILE-OK             VALUE '00'.
+           88 WS-AUDIT-FILE-NOT-FOUND      VALUE '35'.
+
        01 WS-COUNT PIC 9(20).
+       01 WS-ARG-COUNT PIC 9(03).
+       01 WS-RAW-ARG PIC X(20).
+       01 WS-ARG-LEN PIC S9(04) COMP.
        01 WS-GCD PIC Z(20).
-       01 WS-NUM PIC 9(20).
+       01 WS-SUBSCRIPT PIC S9(04) COMP.
+       01 WS-LCM PIC 9(20).
+       01 WS-LCM-DISPLAY PIC Z(20).
+       01 WS-LCM-A PIC Z(20).
+       01 WS-LCM-B PIC 9(20).
+       01 WS-PAIR-GCD PIC 9(20).
+       01 WS-GCD-OPERAND PIC 9(20).
+       01 GCD-ARG-TABLE.
+           05 GCD-ARG-VALUE PIC 9(20)
+                   OCCURS 1 TO 100 TIMES DEPENDING ON WS-ARG-COUNT.
+       01 GCD-RAW-ARG-TABLE.
+           05 GCD-RAW-ARG-ENTRY PIC X(20)
+                   OCCURS 1 TO 100 TIMES DEPENDING ON WS-ARG-COUNT.
+
+       01 WS-TIMESTAMP PIC X(21).
+       01 WS-CALLER PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-RESULT PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-ARG-LIST PIC X(180) VALUE SPACES.
+       01 WS-AUDIT-PTR PIC S9(04) COMP.
+       01 WS-AUDIT-RETURN-CODE PIC 9(03).
+
+       01 WS-REJECT-COUNT PIC 9(03) COMP VALUE ZERO.
+       01 GCD-REJECT-TABLE.
+           05 GCD-REJECT-ENTRY OCCURS 100 TIMES.
+               10 GCD-REJ-POSITION PIC 9(03).
+               10 GCD-REJ-RAW      PIC X(20).
+               10 GCD-REJ-REASON   PIC X(30).
+
+       01 WS-CSV-SWITCH PIC X(01) VALUE 'N'.
+           88 WS-CSV-MODE              VALUE 'Y'.
+       01 WS-CSV-RAW PIC X(01) VALUE SPACES.
+       01 WS-CSV-HEADER PIC X(800) VALUE SPACES.
+       01 WS-CSV-LINE PIC X(800) VALUE SPACES.
+       01 WS-CSV-PTR PIC S9(04) COMP.
+       01 WS-CSV-COLUMN-DISPLAY PIC Z(03).
+       01 WS-CSV-VALUE-DISPLAY PIC Z(20).
+
+      *****************************************************************
+      * Return-code conditions - one value per outcome so a calling
+      * job step can tell "nothing to do" from "bad input" from a
+      * clean answer without parsing the DISPLAY line.
+      *****************************************************************
+       01 WS-RETURN-CODE-AREA PIC 9(03) VALUE ZERO.
+           88 RC-SUCCESS                   VALUE 0.
+           88 RC-NO-ARGUMENTS              VALUE 4.
+           88 RC-INPUT-REJECTED            VALUE 8.
+
        PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 0100-GET-CSV-SWITCH THRU 0100-EXIT.
            ACCEPT WS-COUNT FROM ARGUMENT-NUMBER.
-           IF WS-COUNT = 0 STOP RUN.
-           ACCEPT WS-GCD FROM ARGUMENT-VALUE.
-           PERFORM WITH TEST BEFORE UNTIL WS-COUNT = 1
-             ACCEPT WS-NUM FROM ARGUMENT-VALUE
-             CALL 'GCD2' USING WS-GCD, WS-NUM
-             SUBTRACT 1 FROM WS-COUNT
+           MOVE WS-COUNT TO WS-ARG-COUNT.
+           IF WS-COUNT = 0
+               SET RC-NO-ARGUMENTS TO TRUE
+               MOVE WS-RETURN-CODE-AREA TO RETURN-CODE
+               MOVE 'NO ARGUMENTS' TO WS-AUDIT-RESULT
+               PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT
+               STOP RUN
+           END-IF.
+           PERFORM 1000-VALIDATE-ARGUMENTS THRU 1000-EXIT.
+           IF WS-REJECT-COUNT > 0
+               PERFORM 8000-REPORT-REJECTS THRU 8000-EXIT
+               MOVE 'REJECTED' TO WS-AUDIT-RESULT
+           ELSE
+               PERFORM 2000-REDUCE-AND-DISPLAY THRU 2000-EXIT
+               MOVE FUNCTION TRIM (WS-GCD LEADING) TO WS-AUDIT-RESULT
+               SET RC-SUCCESS TO TRUE
+               MOVE WS-RETURN-CODE-AREA TO RETURN-CODE
+           END-IF.
+           PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 0100-GET-CSV-SWITCH - GCD-CSV-MODE=Y selects comma-delimited
+      * output in place of the usual GCD=/LCM= display line.
+      *****************************************************************
+       0100-GET-CSV-SWITCH.
+           ACCEPT WS-CSV-RAW FROM ENVIRONMENT 'GCD-CSV-MODE'.
+           IF WS-CSV-RAW = 'Y' OR WS-CSV-RAW = 'y'
+               SET WS-CSV-MODE TO TRUE
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1000-VALIDATE-ARGUMENTS - capture every ARGUMENT-VALUE as raw
+      * text first; only a value that is numeric (unsigned digits
+      * only, so a leading '-' already fails the test) is moved into
+      * the operand table.  Anything else is recorded as a reject
+      * instead of being handed to GCD2.
+      *****************************************************************
+       1000-VALIDATE-ARGUMENTS.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-ARG-COUNT
+               ACCEPT WS-RAW-ARG FROM ARGUMENT-VALUE
+               MOVE WS-RAW-ARG TO GCD-RAW-ARG-ENTRY (WS-SUBSCRIPT)
+               COMPUTE WS-ARG-LEN =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-RAW-ARG TRAILING))
+               IF WS-ARG-LEN > 0
+                       AND WS-RAW-ARG (1:WS-ARG-LEN) IS NUMERIC
+                   MOVE FUNCTION NUMVAL (WS-RAW-ARG (1:WS-ARG-LEN))
+                       TO GCD-ARG-VALUE (WS-SUBSCRIPT)
+               ELSE
+                   PERFORM 1100-RECORD-REJECT THRU 1100-EXIT
+               END-IF
            END-PERFORM.
-           DISPLAY FUNCTION TRIM (WS-GCD LEADING).
-       END PROGRAM GCD.
+       1000-EXIT.
+           EXIT.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GCD2.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-C PIC 9(20).
-       LINKAGE SECTION.
-       01 L-A PIC Z(20).
-       01 L-B PIC 9(20).
-       PROCEDURE DIVISION USING L-A, L-B.
-           PERFORM WITH TEST BEFORE UNTIL L-B = 0
-             MOVE L-B TO WS-C
-             DIVIDE WS-C INTO L-A GIVING L-A REMAINDER L-B
-             MOVE WS-C TO L-A
+      *****************************************************************
+      * 1100-RECORD-REJECT - note the argument position, the raw text
+      * as supplied, and why it was turned away.
+      *****************************************************************
+       1100-RECORD-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE WS-SUBSCRIPT TO GCD-REJ-POSITION (WS-REJECT-COUNT).
+           MOVE WS-RAW-ARG TO GCD-REJ-RAW (WS-REJECT-COUNT).
+           IF WS-ARG-LEN = 0
+               MOVE 'EMPTY VALUE' TO GCD-REJ-REASON (WS-REJECT-COUNT)
+           ELSE IF WS-RAW-ARG (1:1) = '-'
+               MOVE 'NEGATIVE VALUE NOT ALLOWED'
+                   TO GCD-REJ-REASON (WS-REJECT-COUNT)
+           ELSE
+               MOVE 'NON-NUMERIC VALUE'
+                   TO GCD-REJ-REASON (WS-REJECT-COUNT)
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-REDUCE-AND-DISPLAY - operands are all valid; fold them
+      * through GCD2 for the GCD, fold them again pairwise for the
+      * LCM, and display both.
+      *****************************************************************
+       2000-REDUCE-AND-DISPLAY.
+      * GCD2 mutates its second argument down to zero as the remainder
+      * loop finishes, so a scratch copy is passed in, never the
+      * table element itself - the table is still needed for the LCM
+      * fold below.
+           MOVE GCD-ARG-VALUE (1) TO WS-GCD.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SUBSCRIPT FROM 2 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-ARG-COUNT
+               MOVE GCD-ARG-VALUE (WS-SUBSCRIPT) TO WS-GCD-OPERAND
+               CALL 'GCD2' USING WS-GCD, WS-GCD-OPERAND
            END-PERFORM.
-       END PROGRAM GCD2.
+           MOVE GCD-ARG-VALUE (1) TO WS-LCM.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SUBSCRIPT FROM 2 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-ARG-COUNT
+               MOVE WS-LCM TO WS-LCM-A
+               MOVE GCD-ARG-VALUE (WS-SUBSCRIPT) TO WS-LCM-B
+               CALL 'GCD2' USING WS-LCM-A, WS-LCM-B
+               MOVE WS-LCM-A TO WS-PAIR-GCD
+               COMPUTE WS-LCM = (WS-LCM / WS-PAIR-GCD)
+                   * GCD-ARG-VALUE (WS-SUBSCRIPT)
+           END-PERFORM.
+           MOVE WS-LCM TO WS-LCM-DISPLAY.
+           IF WS-CSV-MODE
+               PERFORM 2100-DISPLAY-CSV THRU 2100-EXIT
+           ELSE
+               DISPLAY 'GCD=' FUNCTION TRIM (WS-GCD LEADING)
+                   ' LCM=' FUNCTION TRIM (WS-LCM-DISPLAY LEADING)
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-DISPLAY-CSV - one header column per operand followed by
+      * GCD and LCM, then the matching data line, comma-delimited.
+      *****************************************************************
+       2100-DISPLAY-CSV.
+           MOVE SPACES TO WS-CSV-HEADER.
+           MOVE SPACES TO WS-CSV-LINE.
+           MOVE 1 TO WS-CSV-PTR.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-ARG-COUNT
+               IF WS-SUBSCRIPT > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-CSV-HEADER WITH POINTER WS-CSV-PTR
+               END-IF
+               MOVE WS-SUBSCRIPT TO WS-CSV-COLUMN-DISPLAY
+               STRING 'OPERAND' DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-CSV-COLUMN-DISPLAY LEADING)
+                       DELIMITED BY SIZE
+                   INTO WS-CSV-HEADER WITH POINTER WS-CSV-PTR
+           END-PERFORM.
+           STRING ',GCD,LCM' DELIMITED BY SIZE
+               INTO WS-CSV-HEADER WITH POINTER WS-CSV-PTR.
+           MOVE 1 TO WS-CSV-PTR.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-ARG-COUNT
+               IF WS-SUBSCRIPT > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+               END-IF
+               MOVE GCD-ARG-VALUE (WS-SUBSCRIPT) TO WS-CSV-VALUE-DISPLAY
+               STRING FUNCTION TRIM (WS-CSV-VALUE-DISPLAY LEADING)
+                   DELIMITED BY SIZE
+                   INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR
+           END-PERFORM.
+           STRING ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-GCD LEADING) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-LCM-DISPLAY LEADING) DELIMITED BY SIZE
+               INTO WS-CSV-LINE WITH POINTER WS-CSV-PTR.
+           DISPLAY FUNCTION TRIM (WS-CSV-HEADER TRAILING).
+           DISPLAY FUNCTION TRIM (WS-CSV-LINE TRAILING).
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-WRITE-AUDIT-LOG - append one line recording this run's
+      * timestamp, caller, arguments, result, and return code, so a
+      * reconciliation question weeks later can be answered from the
+      * log instead of guesswork.  GCDAUDIT is opened EXTEND to append
+      * across runs; if it does not exist yet this is the run that
+      * creates it.
+      *****************************************************************
+       3000-WRITE-AUDIT-LOG.
+           ACCEPT WS-CALLER FROM ENVIRONMENT 'USER'.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           PERFORM 3100-BUILD-ARG-LIST THRU 3100-EXIT.
+           OPEN EXTEND GCD-AUDIT-FILE.
+           IF WS-AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT GCD-AUDIT-FILE
+               CLOSE GCD-AUDIT-FILE
+               OPEN EXTEND GCD-AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO GCD-AUDIT-LINE.
+           MOVE RETURN-CODE TO WS-AUDIT-RETURN-CODE.
+           STRING WS-TIMESTAMP ' '
+               FUNCTION TRIM (WS-CALLER TRAILING) ' ARGS=('
+               FUNCTION TRIM (WS-AUDIT-ARG-LIST TRAILING)
+               ') RESULT=' FUNCTION TRIM (WS-AUDIT-RESULT TRAILING)
+               ' RC=' WS-AUDIT-RETURN-CODE
+               DELIMITED BY SIZE INTO GCD-AUDIT-LINE.
+           WRITE GCD-AUDIT-LINE.
+           CLOSE GCD-AUDIT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3100-BUILD-ARG-LIST - join the raw argument text captured
+      * during validation into one space-separated list for the
+      * audit line.
+      *****************************************************************
+       3100-BUILD-ARG-LIST.
+           MOVE SPACES TO WS-AUDIT-ARG-LIST.
+           MOVE 1 TO WS-AUDIT-PTR.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-ARG-COUNT
+               IF WS-SUBSCRIPT > 1
+                   STRING ' ' DELIMITED BY SIZE
+                       INTO WS-AUDIT-ARG-LIST
+                       WITH POINTER WS-AUDIT-PTR
+               END-IF
+               STRING GCD-RAW-ARG-ENTRY (WS-SUBSCRIPT)
+                       DELIMITED BY SPACE
+                   INTO WS-AUDIT-ARG-LIST
+                   WITH POINTER WS-AUDIT-PTR
+           END-PERFORM.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 8000-REPORT-REJECTS - write one line per rejected argument to
+      * the reject report instead of calling GCD2 with bad data.
+      *****************************************************************
+       8000-REPORT-REJECTS.
+           OPEN OUTPUT GCD-REJECT-FILE.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-REJECT-COUNT
+               MOVE SPACES TO GCD-REJECT-LINE
+               STRING 'ARGUMENT ' GCD-REJ-POSITION (WS-SUBSCRIPT)
+                   ' VALUE "' GCD-REJ-RAW (WS-SUBSCRIPT)
+                   '" REJECTED - ' GCD-REJ-REASON (WS-SUBSCRIPT)
+                   DELIMITED BY SIZE INTO GCD-REJECT-LINE
+               WRITE GCD-REJECT-LINE
+           END-PERFORM.
+           CLOSE GCD-REJECT-FILE.
+           SET RC-INPUT-REJECTED TO TRUE.
+           MOVE WS-RETURN-CODE-AREA TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM GCD.
 
+       COPY GCD2PGM.
